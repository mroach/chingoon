@@ -0,0 +1,19 @@
+      *****************************************************************
+      *    GOONFACE
+      *    Storage of goon face parts using 11 and 12-char strings.
+      *    COPY this into WORKING-STORAGE from any program that needs
+      *    to build a goon face, so the strings stay in one place.
+      *
+      *    TOP_HEAD_BALD and EYES_ALT are the parts for style code
+      *    '2' - a bald head with alternate eyes - alongside the
+      *    classic TOP_HEAD/EYES pair used for style code '1'.
+      *****************************************************************
+       01  FACE-PARTS.
+             05 TOP_HEAD      pic x(11) VALUE ' __________'.
+             05 TOP_HEAD_BALD pic x(11) VALUE ' ..........'.
+             05 EYES          pic x(12) VALUE '(--[ .]-[ .]'.
+             05 EYES_ALT      pic x(12) VALUE '(--[ O]-[ O]'.
+             05 FATTY         pic x(12) VALUE '(       O  )'.
+             05 SLIM          pic x(12) VALUE '(_______O__)'.
+             05 FAT           pic x(12) VALUE '(          )'.
+             05 CHIN          pic x(12) VALUE '(__________)'.
