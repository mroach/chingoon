@@ -1,48 +1,645 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. chingoon.
        AUTHOR. mroach.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *****************************************************************
+      *    GOONIN carries the day's CHINS requests for BATCH mode, one
+      *    per record, e.g. "3" or "10 2" (value plus a style code).
+      *****************************************************************
+           SELECT OPTIONAL GOONIN-FILE
+               ASSIGN TO GOONIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CG-GOONIN-STATUS.
+
+      *****************************************************************
+      *    REPORT-FILE is the printed run report: a title banner and
+      *    run timestamp, the faces themselves, and a trailer with the
+      *    total face count.
+      *****************************************************************
+           SELECT REPORT-FILE
+               ASSIGN TO GOONRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CG-REPORT-STATUS.
+
+      *****************************************************************
+      *    AUDIT-FILE gets one line appended per face produced, so we
+      *    can see how the utility gets used across the shop -
+      *    timestamp, CHINS value, and which branch it took.
+      *****************************************************************
+           SELECT AUDIT-FILE
+               ASSIGN TO GOONAUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CG-AUDIT-STATUS.
+
+      *****************************************************************
+      *    CONFIG-FILE lets the face parts be retheme'd without a
+      *    recompile: one part per record, in the fixed order TOP_HEAD,
+      *    TOP_HEAD_BALD, EYES, EYES_ALT, FATTY, SLIM, FAT, CHIN. If
+      *    it's missing, the compiled-in GOONFACE defaults are used.
+      *****************************************************************
+           SELECT OPTIONAL CONFIG-FILE
+               ASSIGN TO GOONCFG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CG-CONFIG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GOONIN-FILE.
+       01  GOONIN-RECORD             PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE                PIC X(80).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-LINE               PIC X(12).
+
        WORKING-STORAGE SECTION.
       *****************************************************************
-      *    Storage of goon face parts using 11 and 12-char strings
+      *    Shared goon face-part layout
       *
-       01  FACE-PARTS.
-             05 TOP_HEAD pic x(11) VALUE ' __________'.
-             05 EYES     pic x(12) VALUE '(--[ .]-[ .]'.
-             05 FATTY    pic x(12) VALUE '(       O  )'.
-             05 SLIM     pic x(12) VALUE '(_______O__)'.
-             05 FAT      pic x(12) VALUE '(          )'.
-             05 CHIN     pic x(12) VALUE '(__________)'.
+       COPY GOONFACE.
       *****************************************************************
       *    Storage of the requested chin count as a two-byte integer
       *
        01  CHINS PIC S9(2).
+      *****************************************************************
+      *    Validation working fields for the CHINS argument
+      *
+       01  CG-CAND-RAW           PIC X(10).
+       01  CG-CAND-DIGITS        PIC X(09).
+       01  CG-CAND-NEGATIVE      PIC X(01).
+       01  CG-CAND-VALUE         PIC S9(3).
+       01  CG-VALID-SWITCH       PIC X(01) VALUE 'Y'.
+           88 CG-INPUT-VALID         VALUE 'Y'.
+           88 CG-INPUT-INVALID       VALUE 'N'.
+       01  CG-ERROR-MSG          PIC X(60).
+      *****************************************************************
+      *    Style selector - which head/eyes to draw. Style '1' is the
+      *    classic look; style '2' is a bald head with alternate eyes.
+      *
+       01  CG-ARGUMENT-NUMBER    PIC 9(02) COMP.
+       01  CG-STYLE-ARG          PIC X(02).
+       01  CG-STYLE-CODE         PIC X(01) VALUE '1'.
+      *>   Command-line style, preserved separately from CG-STYLE-CODE
+      *>   so a blank per-record GOONIN style token (PROCESS-GOONIN-
+      *>   RECORD) falls back to it instead of always defaulting to '1'
+       01  CG-CLI-STYLE-CODE     PIC X(01) VALUE '1'.
+       01  CG-CUR-TOP-HEAD       PIC X(11).
+       01  CG-CUR-EYES           PIC X(12).
+      *****************************************************************
+      *    Run-mode switch: single value, or a GOONIN batch of values
+      *
+       01  CG-MODE-SWITCH        PIC X(01) VALUE 'S'.
+           88 CG-MODE-SINGLE         VALUE 'S'.
+           88 CG-MODE-RANGE          VALUE 'R'.
+           88 CG-MODE-BATCH          VALUE 'B'.
+      *****************************************************************
+      *    Range-mode ("lo-hi") working fields
+      *
+       01  CG-RANGE-LOW-RAW      PIC X(10).
+       01  CG-RANGE-HIGH-RAW     PIC X(10).
+       01  CG-RANGE-LOW          PIC S9(2).
+       01  CG-RANGE-HIGH         PIC S9(2).
+       01  CG-CUR-CHINS          PIC S9(2).
+       01  CG-HYPHEN-COUNT       PIC 9(02) VALUE ZERO.
+      *****************************************************************
+      *    Batch-mode (GOONIN) end-of-file switch and style token
+      *
+       01  CG-EOF-SWITCH         PIC X(01) VALUE 'N'.
+           88 CG-GOONIN-EOF          VALUE 'Y'.
+       01  CG-GOONIN-STYLE-TOK   PIC X(02).
+       01  CG-GOONIN-STATUS      PIC X(02).
+      *****************************************************************
+      *    Report banner/trailer support
+      *
+       01  CG-FACE-COUNT         PIC 9(05) VALUE ZERO.
+       01  CG-RUN-DATE           PIC 9(08).
+       01  CG-RUN-TIME           PIC 9(08).
+       01  CG-REPORT-STATUS      PIC X(02).
+      *****************************************************************
+      *    Audit-log support
+      *
+       01  CG-AUDIT-STATUS       PIC X(02).
+       01  CG-BRANCH-TEXT        PIC X(05).
+       01  CG-AUDIT-DATE         PIC 9(08).
+       01  CG-AUDIT-TIME         PIC 9(08).
+      *****************************************************************
+      *    GOONCFG support
+      *
+       01  CG-CONFIG-STATUS      PIC X(02).
+       01  CG-CONFIG-EOF-SWITCH  PIC X(01) VALUE 'N'.
+           88 CG-CONFIG-EOF          VALUE 'Y'.
+       01  CG-CONFIG-LINE-NBR    PIC 9(02) VALUE ZERO.
        PROCEDURE DIVISION.
-      *> Grab chin count from the first argument
-           ACCEPT CHINS FROM ARGUMENT-VALUE END-ACCEPT.
+      *> Parse arguments and validate before doing any real work
+           PERFORM PARSE-ARGUMENTS THRU PARSE-ARGUMENTS-EXIT
+           IF CG-INPUT-INVALID
+               DISPLAY CG-ERROR-MSG
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM INITIALIZE-RUN
+
+           EVALUATE TRUE
+               WHEN CG-MODE-BATCH
+                   PERFORM PROCESS-BATCH THRU PROCESS-BATCH-EXIT
+               WHEN CG-MODE-RANGE
+                   PERFORM PROCESS-RANGE
+               WHEN OTHER
+                   PERFORM PROCESS-SINGLE
+           END-EVALUATE
+
+           PERFORM TERMINATE-RUN
+      *> Terminate
+           STOP RUN.
+
+      *****************************************************************
+      *    INITIALIZE-RUN
+      *    Opens the report file and writes the title banner and run
+      *    timestamp.
+      *****************************************************************
+       INITIALIZE-RUN.
+           PERFORM LOAD-CONFIG THRU LOAD-CONFIG-EXIT
+
+           OPEN OUTPUT REPORT-FILE
+      *>       REPORT-FILE is not OPTIONAL, so any non-zero status is
+      *>       a real open failure - there is no expected-missing case
+      *>       to special-case the way GOONIN/GOONCFG do
+           IF CG-REPORT-STATUS NOT = "00"
+               DISPLAY "*** GOONRPT COULD NOT BE OPENED - STATUS "
+                   CG-REPORT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF CG-AUDIT-STATUS = "35"
+      *>       First run - GOONAUD doesn't exist yet
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF CG-AUDIT-STATUS NOT = "00"
+               DISPLAY "*** GOONAUD COULD NOT BE OPENED - STATUS "
+                   CG-AUDIT-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           ACCEPT CG-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT CG-RUN-TIME FROM TIME
+
+           MOVE "CHINGOON GOON FACE GENERATOR" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "RUN DATE: " CG-RUN-DATE "   RUN TIME: " CG-RUN-TIME
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           EXIT.
+
+      *****************************************************************
+      *    TERMINATE-RUN
+      *    Writes the report trailer and closes the report file.
+      *****************************************************************
+       TERMINATE-RUN.
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL FACES PRODUCED: " CG-FACE-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE
+           CLOSE AUDIT-FILE
+           EXIT.
+
+      *****************************************************************
+      *    LOAD-CONFIG
+      *    Reads GOONCFG, if present, and overlays its 8 fixed-order
+      *    records onto the compiled-in FACE-PARTS defaults, so the
+      *    goon can be retheme'd without a recompile. A missing
+      *    GOONCFG is not an error - the defaults stand as-is.
+      *****************************************************************
+       LOAD-CONFIG.
+           OPEN INPUT CONFIG-FILE
+      *>       "05" is the status for an OPTIONAL file that isn't
+      *>       present; keep the compiled-in defaults in that case
+           IF CG-CONFIG-STATUS = "35" OR CG-CONFIG-STATUS = "05"
+               GO TO LOAD-CONFIG-EXIT
+           END-IF
+           IF CG-CONFIG-STATUS NOT = "00"
+               DISPLAY "*** GOONCFG COULD NOT BE OPENED - STATUS "
+                   CG-CONFIG-STATUS
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE ZERO TO CG-CONFIG-LINE-NBR
+           PERFORM READ-CONFIG-RECORD
+           PERFORM APPLY-CONFIG-RECORD UNTIL CG-CONFIG-EOF
+           CLOSE CONFIG-FILE
+           EXIT.
+
+       LOAD-CONFIG-EXIT.
+           EXIT.
+
+       READ-CONFIG-RECORD.
+           READ CONFIG-FILE
+               AT END SET CG-CONFIG-EOF TO TRUE
+           END-READ
+           EXIT.
+
+       APPLY-CONFIG-RECORD.
+           ADD 1 TO CG-CONFIG-LINE-NBR
+           EVALUATE CG-CONFIG-LINE-NBR
+               WHEN 1 MOVE CONFIG-LINE(1:11) TO TOP_HEAD
+               WHEN 2 MOVE CONFIG-LINE(1:11) TO TOP_HEAD_BALD
+               WHEN 3 MOVE CONFIG-LINE(1:12) TO EYES
+               WHEN 4 MOVE CONFIG-LINE(1:12) TO EYES_ALT
+               WHEN 5 MOVE CONFIG-LINE(1:12) TO FATTY
+               WHEN 6 MOVE CONFIG-LINE(1:12) TO SLIM
+               WHEN 7 MOVE CONFIG-LINE(1:12) TO FAT
+               WHEN 8 MOVE CONFIG-LINE(1:12) TO CHIN
+           END-EVALUATE
+           PERFORM READ-CONFIG-RECORD
+           EXIT.
+
+      *****************************************************************
+      *    WRITE-AUDIT-RECORD
+      *    Appends one line to GOONAUD recording the run timestamp,
+      *    the CHINS value processed, and which branch it took.
+      *    CG-BRANCH-TEXT is set by the caller, at the same place it
+      *    already decided FATTY vs SLIM, so the threshold lives in
+      *    one spot instead of being re-tested here.
+      *****************************************************************
+       WRITE-AUDIT-RECORD.
+           ACCEPT CG-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT CG-AUDIT-TIME FROM TIME
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING CG-AUDIT-DATE " " CG-AUDIT-TIME "  CHINS="
+               CHINS "  BRANCH=" CG-BRANCH-TEXT
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+           EXIT.
+
+      *****************************************************************
+      *    PARSE-ARGUMENTS
+      *    Reads the command-line arguments and works out whether this
+      *    run is a single value or a GOONIN batch, validating the
+      *    CHINS value (for single mode) along the way.
+      *****************************************************************
+       PARSE-ARGUMENTS.
+           MOVE 1 TO CG-ARGUMENT-NUMBER
+           DISPLAY CG-ARGUMENT-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT CG-CAND-RAW FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO CG-CAND-RAW
+           END-ACCEPT
+
+      *> Grab the optional style code from the second argument
+           MOVE 2 TO CG-ARGUMENT-NUMBER
+           DISPLAY CG-ARGUMENT-NUMBER UPON ARGUMENT-NUMBER
+           ACCEPT CG-STYLE-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO CG-STYLE-ARG
+           END-ACCEPT
+           IF CG-STYLE-ARG = '2'
+               MOVE '2' TO CG-STYLE-CODE
+           ELSE
+               MOVE '1' TO CG-STYLE-CODE
+           END-IF
+      *>       Remembered separately so a BATCH-mode GOONIN record with
+      *>       no style token of its own (PROCESS-GOONIN-RECORD) falls
+      *>       back to this instead of silently going to style '1'
+           MOVE CG-STYLE-CODE TO CG-CLI-STYLE-CODE
+
+           SET CG-INPUT-VALID TO TRUE
+
+           IF CG-CAND-RAW = "BATCH"
+               SET CG-MODE-BATCH TO TRUE
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+
+           IF CG-CAND-RAW(1:1) = '-'
+      *>       A leading hyphen means a single signed value, not a
+      *>       range - a range's low end is never itself negative
+               SET CG-MODE-SINGLE TO TRUE
+               PERFORM VALIDATE-CHINS-ARG THRU VALIDATE-CHINS-ARG-EXIT
+               IF CG-INPUT-INVALID
+                   GO TO PARSE-ARGUMENTS-EXIT
+               END-IF
+               MOVE CG-CAND-VALUE TO CHINS
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+
+      *>       Count the hyphens in the whole candidate up front - a
+      *>       plain UNSTRING into two fields would otherwise fold a
+      *>       second (or later) hyphen into CG-RANGE-HIGH-RAW instead
+      *>       of flagging it as the malformed range it is
+           MOVE ZERO TO CG-HYPHEN-COUNT
+           INSPECT CG-CAND-RAW TALLYING CG-HYPHEN-COUNT FOR ALL '-'
+
+           IF CG-HYPHEN-COUNT > 1
+               SET CG-INPUT-INVALID TO TRUE
+               MOVE "CHINS RANGE IS MALFORMED - TOO MANY HYPHENS"
+                   TO CG-ERROR-MSG
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+
+           IF CG-HYPHEN-COUNT = 0
+      *>       No hyphen found - a plain single value
+               SET CG-MODE-SINGLE TO TRUE
+               PERFORM VALIDATE-CHINS-ARG THRU VALIDATE-CHINS-ARG-EXIT
+               IF CG-INPUT-INVALID
+                   GO TO PARSE-ARGUMENTS-EXIT
+               END-IF
+               MOVE CG-CAND-VALUE TO CHINS
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+
+           MOVE SPACES TO CG-RANGE-LOW-RAW CG-RANGE-HIGH-RAW
+           UNSTRING CG-CAND-RAW DELIMITED BY '-'
+               INTO CG-RANGE-LOW-RAW CG-RANGE-HIGH-RAW
+           END-UNSTRING
+
+           IF CG-RANGE-LOW-RAW = SPACES OR CG-RANGE-HIGH-RAW = SPACES
+      *>       Exactly one hyphen, but nothing on one side of it, e.g.
+      *>       "10-" - a genuine leading hyphen ("-5") was already
+      *>       routed to the single-value case above, so reaching here
+      *>       with a blank side means the range itself is incomplete
+               SET CG-INPUT-INVALID TO TRUE
+               MOVE "CHINS RANGE IS MALFORMED - MISSING LOW OR HIGH"
+                   TO CG-ERROR-MSG
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+
+           MOVE CG-RANGE-LOW-RAW TO CG-CAND-RAW
+           PERFORM VALIDATE-CHINS-ARG THRU VALIDATE-CHINS-ARG-EXIT
+           IF CG-INPUT-INVALID
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+           MOVE CG-CAND-VALUE TO CG-RANGE-LOW
+
+           MOVE CG-RANGE-HIGH-RAW TO CG-CAND-RAW
+           PERFORM VALIDATE-CHINS-ARG THRU VALIDATE-CHINS-ARG-EXIT
+           IF CG-INPUT-INVALID
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+           MOVE CG-CAND-VALUE TO CG-RANGE-HIGH
+
+           IF CG-RANGE-LOW > CG-RANGE-HIGH
+               SET CG-INPUT-INVALID TO TRUE
+               MOVE "CHINS RANGE IS BACKWARDS - LOW EXCEEDS HIGH"
+                   TO CG-ERROR-MSG
+               GO TO PARSE-ARGUMENTS-EXIT
+           END-IF
+           SET CG-MODE-RANGE TO TRUE.
+
+       PARSE-ARGUMENTS-EXIT.
+           EXIT.
 
+      *****************************************************************
+      *    PROCESS-SINGLE
+      *    Draws one goon face for the CHINS value parsed from the
+      *    command line.
+      *****************************************************************
+       PROCESS-SINGLE.
+           PERFORM SELECT-STYLE
       *> All goon types have a head
            PERFORM SHOW-TOP
       *> Show the fatty or slim body
            IF CHINS > 0
                PERFORM SHOW-FATTY
+               MOVE "FATTY" TO CG-BRANCH-TEXT
            ELSE
                PERFORM SHOW-SLIM
+               MOVE "SLIM " TO CG-BRANCH-TEXT
            END-IF
-      *> Terminate
-           STOP RUN.
+           PERFORM WRITE-AUDIT-RECORD
+           ADD 1 TO CG-FACE-COUNT
+           EXIT.
+
+      *****************************************************************
+      *    PROCESS-RANGE
+      *    Draws one goon face per CHINS value from CG-RANGE-LOW to
+      *    CG-RANGE-HIGH, each labeled with its chin count.
+      *****************************************************************
+       PROCESS-RANGE.
+           PERFORM SELECT-STYLE
+           PERFORM PROCESS-RANGE-ITEM
+               VARYING CG-CUR-CHINS FROM CG-RANGE-LOW BY 1
+               UNTIL CG-CUR-CHINS > CG-RANGE-HIGH
+           EXIT.
+
+       PROCESS-RANGE-ITEM.
+           MOVE CG-CUR-CHINS TO CHINS
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "CHIN COUNT: " CHINS
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           PERFORM SHOW-TOP
+           IF CHINS > 0
+               PERFORM SHOW-FATTY
+               MOVE "FATTY" TO CG-BRANCH-TEXT
+           ELSE
+               PERFORM SHOW-SLIM
+               MOVE "SLIM " TO CG-BRANCH-TEXT
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD
+           ADD 1 TO CG-FACE-COUNT
+           EXIT.
+
+      *****************************************************************
+      *    PROCESS-BATCH
+      *    Reads CHINS/style requests from GOONIN, one record per
+      *    face, until end of file.
+      *****************************************************************
+       PROCESS-BATCH.
+           OPEN INPUT GOONIN-FILE
+      *>       "00" is a normal open and "05" is the standard status
+      *>       for an OPTIONAL file that simply isn't present - GOONIN
+      *>       will just come back empty on the first read. Anything
+      *>       else is a real open failure, invisible without this
+      *>       check since GOONIN-FILE is OPTIONAL.
+           IF CG-GOONIN-STATUS NOT = "00" AND
+                   CG-GOONIN-STATUS NOT = "05"
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** GOONIN COULD NOT BE OPENED - STATUS "
+                   CG-GOONIN-STATUS DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+               MOVE 8 TO RETURN-CODE
+               GO TO PROCESS-BATCH-EXIT
+           END-IF
+
+           PERFORM READ-GOONIN-RECORD
+           PERFORM PROCESS-GOONIN-RECORD UNTIL CG-GOONIN-EOF
+           CLOSE GOONIN-FILE
+           EXIT.
+
+       PROCESS-BATCH-EXIT.
+           EXIT.
+
+       READ-GOONIN-RECORD.
+           READ GOONIN-FILE
+               AT END SET CG-GOONIN-EOF TO TRUE
+           END-READ
+           EXIT.
+
+       PROCESS-GOONIN-RECORD.
+           MOVE SPACES TO CG-CAND-RAW CG-GOONIN-STYLE-TOK
+           UNSTRING GOONIN-RECORD DELIMITED BY ALL SPACE
+               INTO CG-CAND-RAW CG-GOONIN-STYLE-TOK
+           END-UNSTRING
+
+           PERFORM VALIDATE-CHINS-ARG THRU VALIDATE-CHINS-ARG-EXIT
+           IF CG-INPUT-INVALID
+               MOVE SPACES TO REPORT-LINE
+               STRING "*** INVALID GOONIN RECORD SKIPPED - "
+                   CG-ERROR-MSG DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+           ELSE
+               MOVE CG-CAND-VALUE TO CHINS
+      *>           A blank style token means this record didn't ask
+      *>           for a particular style - fall back to whatever was
+      *>           given on the command line instead of always '1'
+               IF CG-GOONIN-STYLE-TOK(1:1) = SPACE
+                   MOVE CG-CLI-STYLE-CODE TO CG-STYLE-CODE
+               ELSE
+                   IF CG-GOONIN-STYLE-TOK(1:1) = '2'
+                       MOVE '2' TO CG-STYLE-CODE
+                   ELSE
+                       MOVE '1' TO CG-STYLE-CODE
+                   END-IF
+               END-IF
+               PERFORM SELECT-STYLE
+
+               MOVE SPACES TO REPORT-LINE
+               STRING "CHIN COUNT: " CHINS
+                   DELIMITED BY SIZE INTO REPORT-LINE
+               END-STRING
+               WRITE REPORT-LINE
+
+               PERFORM SHOW-TOP
+               IF CHINS > 0
+                   PERFORM SHOW-FATTY
+                   MOVE "FATTY" TO CG-BRANCH-TEXT
+               ELSE
+                   PERFORM SHOW-SLIM
+                   MOVE "SLIM " TO CG-BRANCH-TEXT
+               END-IF
+               PERFORM WRITE-AUDIT-RECORD
+               ADD 1 TO CG-FACE-COUNT
+           END-IF
+           PERFORM READ-GOONIN-RECORD
+           EXIT.
+
+      *****************************************************************
+      *    VALIDATE-CHINS-ARG
+      *    Validates CG-CAND-RAW as a CHINS value: rejects non-numeric
+      *    input, magnitude over two digits, and negative values.
+      *    Result comes back in CG-CAND-VALUE / CG-VALID-SWITCH.
+      *****************************************************************
+       VALIDATE-CHINS-ARG.
+           SET CG-INPUT-VALID TO TRUE
+           MOVE ZERO TO CG-CAND-VALUE
+           MOVE SPACES TO CG-CAND-DIGITS
+
+           IF CG-CAND-RAW = SPACES
+               SET CG-INPUT-INVALID TO TRUE
+               MOVE "CHINS VALUE IS MISSING" TO CG-ERROR-MSG
+               GO TO VALIDATE-CHINS-ARG-EXIT
+           END-IF
+
+           IF CG-CAND-RAW(1:1) = '-'
+               MOVE 'Y' TO CG-CAND-NEGATIVE
+               MOVE CG-CAND-RAW(2:9) TO CG-CAND-DIGITS
+           ELSE
+               MOVE 'N' TO CG-CAND-NEGATIVE
+               MOVE CG-CAND-RAW TO CG-CAND-DIGITS
+           END-IF
+
+           IF NOT (CG-CAND-DIGITS(1:1) IS NUMERIC)
+               SET CG-INPUT-INVALID TO TRUE
+               MOVE "CHINS VALUE IS NOT NUMERIC" TO CG-ERROR-MSG
+               GO TO VALIDATE-CHINS-ARG-EXIT
+           END-IF
+
+           IF CG-CAND-DIGITS(2:1) = SPACE
+               MOVE CG-CAND-DIGITS(1:1) TO CG-CAND-VALUE
+           ELSE
+               IF NOT (CG-CAND-DIGITS(2:1) IS NUMERIC)
+                   SET CG-INPUT-INVALID TO TRUE
+                   MOVE "CHINS VALUE IS NOT NUMERIC" TO CG-ERROR-MSG
+                   GO TO VALIDATE-CHINS-ARG-EXIT
+               END-IF
+               IF NOT (CG-CAND-DIGITS(3:7) = SPACES)
+                   SET CG-INPUT-INVALID TO TRUE
+                   MOVE "CHINS VALUE IS OUT OF RANGE (MAX 99)"
+                       TO CG-ERROR-MSG
+                   GO TO VALIDATE-CHINS-ARG-EXIT
+               END-IF
+               MOVE CG-CAND-DIGITS(1:2) TO CG-CAND-VALUE
+           END-IF
+
+      *> A negative chin count isn't a valid request - reject it
+      *> rather than letting it fall through and render as slim
+           IF CG-CAND-NEGATIVE = 'Y'
+               SET CG-INPUT-INVALID TO TRUE
+               MOVE "CHINS VALUE MAY NOT BE NEGATIVE" TO CG-ERROR-MSG
+               GO TO VALIDATE-CHINS-ARG-EXIT
+           END-IF.
+
+       VALIDATE-CHINS-ARG-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *    SELECT-STYLE
+      *    Picks which head and eyes to draw based on CG-STYLE-CODE.
+      *****************************************************************
+       SELECT-STYLE.
+           EVALUATE CG-STYLE-CODE
+               WHEN '2'
+                   MOVE TOP_HEAD_BALD TO CG-CUR-TOP-HEAD
+                   MOVE EYES_ALT TO CG-CUR-EYES
+               WHEN OTHER
+                   MOVE TOP_HEAD TO CG-CUR-TOP-HEAD
+                   MOVE EYES TO CG-CUR-EYES
+           END-EVALUATE
+           EXIT.
 
        SHOW-TOP.
-           DISPLAY TOP_HEAD
-           DISPLAY EYES
+           MOVE CG-CUR-TOP-HEAD TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE CG-CUR-EYES TO REPORT-LINE
+           WRITE REPORT-LINE
            EXIT.
        SHOW-SLIM.
-           DISPLAY SLIM
+           MOVE SLIM TO REPORT-LINE
+           WRITE REPORT-LINE
            EXIT.
        SHOW-FATTY.
-           DISPLAY FATTY
+           MOVE FATTY TO REPORT-LINE
+           WRITE REPORT-LINE
            PERFORM CHINS TIMES
-               DISPLAY FAT
+               MOVE FAT TO REPORT-LINE
+               WRITE REPORT-LINE
            END-PERFORM
-           DISPLAY CHIN
+           MOVE CHIN TO REPORT-LINE
+           WRITE REPORT-LINE
            EXIT.
