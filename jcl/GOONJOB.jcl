@@ -0,0 +1,30 @@
+//GOONJOB  JOB  (ACCTNO),'CHINGOON BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  GOONJOB - RUNS CHINGOON UNATTENDED AS PART OF THE OVERNIGHT
+//*  BATCH CYCLE. THE REQUESTED CHINS VALUES ARE SUPPLIED IN-STREAM
+//*  ON THE GOONIN DD (ONE REQUEST PER CARD, JUST LIKE A SYSIN
+//*  REQUEST DECK) SO THE JOB CAN PRODUCE THE WHOLE DAY'S SET OF
+//*  FACES IN ONE STEP. FACE OUTPUT GOES TO ITS OWN SYSOUT CLASS
+//*  SO OPERATIONS CAN ROUTE IT SEPARATELY FROM THE JOB LOG.
+//*--------------------------------------------------------------*
+//GOONSTP  EXEC PGM=CHINGOON,PARM='BATCH'
+//STEPLIB  DD   DISP=SHR,DSN=PROD.CHINGOON.LOADLIB
+//*--------------------------------------------------------------*
+//*  ONE CHINS REQUEST PER RECORD, OPTIONALLY FOLLOWED BY A STYLE
+//*  CODE, E.G. "3" OR "10 2". SEE CHINGOON SOURCE FOR THE FULL
+//*  ARGUMENT AND GOONIN RECORD LAYOUT.
+//*--------------------------------------------------------------*
+//GOONIN   DD   *
+3
+0
+5 2
+7
+//*
+//GOONRPT  DD   SYSOUT=G
+//GOONAUD  DD   DISP=(MOD,KEEP,KEEP),
+//             DSN=PROD.CHINGOON.GOONAUD,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//GOONCFG  DD   DISP=SHR,DSN=PROD.CHINGOON.GOONCFG
+//SYSOUT   DD   SYSOUT=*
+//
